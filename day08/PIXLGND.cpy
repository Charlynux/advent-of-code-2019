@@ -0,0 +1,10 @@
+      *> Pixel legend for the rendered composite image (request 007):
+      *> maps a composite digit to its display glyph. A '2' surviving
+      *> all the way to the composite layer means every layer was
+      *> transparent there - a genuine decode anomaly, not a normal
+      *> black/white pixel - so it gets its own glyph rather than
+      *> collapsing into blank or 'X'. Retarget glyphs here (e.g. for
+      *> a monochrome printer) without touching the render paragraph.
+           05 FILLER PIC X(2) VALUE '0 '.
+           05 FILLER PIC X(2) VALUE '1X'.
+           05 FILLER PIC X(2) VALUE '2?'.
