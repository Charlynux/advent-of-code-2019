@@ -4,66 +4,561 @@
        ENVIRONMENT DIVISION.
           INPUT-OUTPUT SECTION.
              FILE-CONTROL.
-             SELECT IMAGE ASSIGN TO 'input'
-             ORGANIZATION IS SEQUENTIAL.            
-    
+             SELECT IMAGE ASSIGN TO DYNAMIC WS-INPUT-FILENAME
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-IMAGE-STATUS.
+             SELECT CONTROL-FILE ASSIGN TO 'control'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-CONTROL-STATUS.
+             SELECT WORKLIST-FILE ASSIGN TO 'worklist'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-WORKLIST-STATUS.
+             SELECT REPORT-FILE ASSIGN TO 'report'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-REPORT-STATUS.
+             SELECT CHECKPOINT-FILE
+             ASSIGN TO DYNAMIC WS-CHECKPOINT-FILENAME
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS WS-CKPT-STATUS.
+             SELECT CKPT-META-FILE
+             ASSIGN TO DYNAMIC WS-CKPT-META-FILENAME
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-CKPT-META-STATUS.
+             SELECT SNAPSHOT-FILE
+             ASSIGN TO DYNAMIC WS-SNAPSHOT-FILENAME
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-SNAP-STATUS.
+             SELECT TREND-FILE ASSIGN TO 'trend.log'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-TREND-STATUS.
+
        DATA DIVISION.
           FILE SECTION.
           FD IMAGE.
           01 IMAGE-FILE PIC 9(1).
-    
+
+          FD CONTROL-FILE.
+          01 CONTROL-RECORD.
+             COPY CTLDIMS.
+
+          FD WORKLIST-FILE.
+          01 WORKLIST-RECORD PIC X(100).
+
+          FD REPORT-FILE.
+          01 REPORT-RECORD PIC X(999).
+
+          FD CHECKPOINT-FILE.
+          01 CHECKPOINT-RECORD PIC 9(1).
+
+          FD CKPT-META-FILE.
+          01 CKPT-META-RECORD PIC X(100).
+
+          FD SNAPSHOT-FILE.
+          01 SNAPSHOT-RECORD PIC X(999).
+
+          FD TREND-FILE.
+          01 TREND-RECORD PIC X(999).
+
           WORKING-STORAGE SECTION.
+          01 WS-ROW-LINE PIC X(999).
+          01 WS-SIZE-REMAINDER PIC 9(7).
+          01 WS-SIZE-VALID PIC A(1).
+          01 WS-INPUT-FILENAME PIC X(100).
+          01 WS-WORKLIST-EOF PIC A(1).
+          01 WS-IMAGE-STATUS PIC X(2).
+          01 WS-CONTROL-STATUS PIC X(2).
+          01 WS-WORKLIST-STATUS PIC X(2).
+          01 WS-REPORT-STATUS PIC X(2).
+          01 WS-WIDTH PIC 9(5).
+          01 WS-HEIGHT PIC 9(5).
           01 WS-IMAGE PIC 9(1).
           01 WS-EOF PIC A(1).
-          01 WS-SIZE PIC 9(5).
+          01 WS-SIZE PIC 9(7).
           01 WS-I PIC 9(5).
           01 WS-J PIC 9(5).
-          01 WS-Z PIC 9(5).
-          01 WS-POINTER PIC 9(5).
-          01 WS-OFFSET-J PIC 9(5).
-          01 WS-OFFSET-Z PIC 9(5).
+          01 WS-Z PIC 9(7).
+          01 WS-POINTER PIC 9(7).
+          01 WS-OFFSET-J PIC 9(7).
+          01 WS-OFFSET-Z PIC 9(7).
           01 WS-PIXEL PIC 9(1).
 
-          01 WS-DIGITS PIC 9(1) OCCURS 20000 TIMES.
+          01 WS-DIGITS PIC 9(1) OCCURS 2000000 TIMES.
+
+          01 WS-LAYER-SIZE PIC 9(7).
+          01 WS-LAYER-COUNT PIC 9(7).
+          01 WS-CHK-LAYER-IDX PIC 9(7).
+          01 WS-CHK-DIGIT-IDX PIC 9(7).
+          01 WS-CHK-POINTER PIC 9(7).
+          01 WS-CHK-DIGIT PIC 9(1).
+          01 WS-ZERO-COUNT PIC 9(7).
+          01 WS-ONE-COUNT PIC 9(7).
+          01 WS-TWO-COUNT PIC 9(7).
+          01 WS-MIN-ZERO-COUNT PIC 9(7).
+          01 WS-MIN-ZERO-LAYER PIC 9(7).
+          01 WS-CHECKSUM PIC 9(13).
+
+          01 WS-CHECKPOINT-FILENAME PIC X(150).
+          01 WS-CKPT-STATUS PIC X(2).
+          01 WS-CKPT-EOF PIC A(1).
+          01 WS-CKPT-LAYERS PIC 9(5) VALUE 100.
+          01 WS-CKPT-THRESHOLD PIC 9(9).
+          01 WS-RESUME-COUNT PIC 9(7).
+          01 WS-SKIP-COUNT PIC 9(7).
+          01 WS-CKPT-IDX PIC 9(7).
+          01 WS-CKPT-DELETE-RC PIC S9(9) COMP-5.
+          01 WS-CKPT-META-FILENAME PIC X(150).
+          01 WS-CKPT-META-STATUS PIC X(2).
+          01 WS-CKPT-RUNNING-SUM PIC 9(9).
+          01 WS-CKPT-SAVED-COUNT PIC 9(7).
+          01 WS-CKPT-SAVED-SUM PIC 9(9).
+          01 WS-CKPT-VALID PIC A(1).
+
+          01 WS-RUN-TIMESTAMP PIC X(21).
+
+          01 WS-PIXEL-LEGEND-VALUES.
+             COPY PIXLGND.
+          01 WS-PIXEL-LEGEND REDEFINES WS-PIXEL-LEGEND-VALUES.
+             05 WS-PIXEL-LEGEND-ENTRY OCCURS 3 TIMES
+                INDEXED BY WS-PL-IDX.
+                10 WS-PL-VALUE PIC 9(1).
+                10 WS-PL-CHAR PIC X(1).
+          01 WS-PIXEL-CHAR PIC X(1).
+
+          01 WS-SNAPSHOT-FILENAME PIC X(150).
+          01 WS-SNAP-STATUS PIC X(2).
+          01 WS-SNAP-EOF PIC A(1).
+          01 WS-PRIOR-SNAPSHOT-FOUND PIC A(1).
+          01 WS-PRIOR-GRID PIC X(999) OCCURS 10000 TIMES.
+          01 WS-PRIOR-ROW-COUNT PIC 9(7).
+          01 WS-DIFF-COUNT PIC 9(7).
+          01 WS-CMP-COL PIC 9(5).
+          01 WS-DIFF-LINE PIC X(999).
+
+          01 WS-TREND-LAYER-NUM PIC 9(7).
+          01 WS-TREND-STATUS PIC X(2).
 
        PROCEDURE DIVISION.
+          PERFORM LOAD-CONTROL.
+          OPEN OUTPUT REPORT-FILE.
+          IF WS-REPORT-STATUS NOT = '00'
+              DISPLAY 'ERROR: CANNOT OPEN REPORT FILE (STATUS='
+                  WS-REPORT-STATUS ')'
+              MOVE 8 TO RETURN-CODE
+              STOP RUN
+          END-IF.
+          PERFORM OPEN-TREND-FILE.
+          PERFORM DRIVE-WORKLIST.
+          CLOSE REPORT-FILE.
+          CLOSE TREND-FILE.
+          STOP RUN.
+
+       OPEN-TREND-FILE.
+               OPEN EXTEND TREND-FILE.
+               IF WS-TREND-STATUS NOT = '00'
+                   OPEN OUTPUT TREND-FILE
+               END-IF.
+               IF WS-TREND-STATUS NOT = '00'
+                   DISPLAY 'ERROR: CANNOT OPEN TREND FILE (STATUS='
+                       WS-TREND-STATUS ')'
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+               END-IF.
+
+       DRIVE-WORKLIST.
+               MOVE 'N' TO WS-WORKLIST-EOF.
+               OPEN INPUT WORKLIST-FILE.
+               IF WS-WORKLIST-STATUS NOT = '00'
+                   DISPLAY 'ERROR: CANNOT OPEN WORKLIST FILE (STATUS='
+                       WS-WORKLIST-STATUS ')'
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+               END-IF.
+               PERFORM UNTIL WS-WORKLIST-EOF = 'Y'
+                   READ WORKLIST-FILE INTO WORKLIST-RECORD
+                       AT END MOVE 'Y' TO WS-WORKLIST-EOF
+                       NOT AT END
+                           MOVE WORKLIST-RECORD TO WS-INPUT-FILENAME
+                           PERFORM DECODE-ONE-FILE
+                   END-READ
+               END-PERFORM.
+               CLOSE WORKLIST-FILE.
+
+       DECODE-ONE-FILE.
          MOVE 0 TO WS-SIZE.
+          MOVE SPACE TO WS-EOF.
+          MULTIPLY WS-CKPT-LAYERS BY WS-LAYER-SIZE
+              GIVING WS-CKPT-THRESHOLD.
+          PERFORM BUILD-CHECKPOINT-FILENAME.
+          PERFORM RESTORE-CHECKPOINT.
+          MOVE WS-RESUME-COUNT TO WS-SIZE.
           OPEN INPUT IMAGE.
+          IF WS-IMAGE-STATUS NOT = '00'
+              DISPLAY 'ERROR: CANNOT OPEN PROBE FILE ' WS-INPUT-FILENAME
+                  ' (STATUS=' WS-IMAGE-STATUS ') - SKIPPING'
+              MOVE 8 TO RETURN-CODE
+          ELSE
+             MOVE WS-RESUME-COUNT TO WS-SKIP-COUNT
+             PERFORM WS-SKIP-COUNT TIMES
+                 READ IMAGE INTO WS-IMAGE
+                     AT END MOVE 'Y' TO WS-EOF
+                 END-READ
+             END-PERFORM
              PERFORM UNTIL WS-EOF='Y'
              READ IMAGE INTO WS-IMAGE
                 AT END MOVE 'Y' TO WS-EOF
                 NOT AT END PERFORM STORE
              END-READ
-             END-PERFORM.
-          CLOSE IMAGE.
-        MOVE 0 TO WS-J
-        PERFORM UNTIL WS-J = 6
-           MOVE 0 TO WS-I
-           PERFORM UNTIL WS-I = 25
-               MOVE 0 TO WS-Z
-               MOVE 2 TO WS-PIXEL
-               PERFORM UNTIL WS-PIXEL NOT = 2
-                   MULTIPLY 25 BY WS-J GIVING WS-OFFSET-J
-                   MULTIPLY 25 BY WS-Z GIVING WS-OFFSET-Z
-                   MULTIPLY 6 BY WS-OFFSET-Z
-                   MOVE WS-I TO WS-POINTER
-                   ADD WS-OFFSET-J TO WS-POINTER
-                   ADD WS-OFFSET-Z TO WS-POINTER
-                   MOVE WS-DIGITS(WS-POINTER) TO WS-PIXEL
-                   ADD 1 TO WS-Z
-               END-PERFORM
-               IF WS-PIXEL = 0 THEN
-                   DISPLAY ' '  WITH NO ADVANCING
-                ELSE
-                   DISPLAY 'X'  WITH NO ADVANCING
-               END-IF
-               ADD 1 TO WS-I
-           END-PERFORM
-            DISPLAY ' '
-           ADD 1 TO WS-J
-        END-PERFORM
-       STOP RUN.
+             END-PERFORM
+          CLOSE IMAGE
+          PERFORM CLEAR-CHECKPOINT
+          PERFORM VALIDATE-SIZE
+          IF WS-SIZE-VALID = 'Y'
+              PERFORM PRINT-HEADER
+              PERFORM CHECKSUM-PASS
+              PERFORM BUILD-SNAPSHOT-FILENAME
+              PERFORM LOAD-PRIOR-SNAPSHOT
+              OPEN OUTPUT SNAPSHOT-FILE
+              MOVE 0 TO WS-DIFF-COUNT
+              MOVE 0 TO WS-J
+              PERFORM UNTIL WS-J = WS-HEIGHT
+                 MOVE 0 TO WS-I
+                 MOVE SPACES TO WS-ROW-LINE
+                 PERFORM UNTIL WS-I = WS-WIDTH
+                     MOVE 0 TO WS-Z
+                     MOVE 2 TO WS-PIXEL
+                     PERFORM UNTIL WS-PIXEL NOT = 2
+                             OR WS-Z = WS-LAYER-COUNT
+                         MULTIPLY WS-WIDTH BY WS-J GIVING WS-OFFSET-J
+                         MULTIPLY WS-WIDTH BY WS-Z GIVING WS-OFFSET-Z
+                         MULTIPLY WS-HEIGHT BY WS-OFFSET-Z
+                         MOVE WS-I TO WS-POINTER
+                         ADD WS-OFFSET-J TO WS-POINTER
+                         ADD WS-OFFSET-Z TO WS-POINTER
+                         MOVE WS-DIGITS(WS-POINTER) TO WS-PIXEL
+                         ADD 1 TO WS-Z
+                     END-PERFORM
+                     PERFORM LOOKUP-PIXEL-CHAR
+                     DISPLAY WS-PIXEL-CHAR WITH NO ADVANCING
+                     MOVE WS-PIXEL-CHAR TO WS-ROW-LINE(WS-I + 1:1)
+                     ADD 1 TO WS-I
+                 END-PERFORM
+                  DISPLAY ' '
+                  WRITE REPORT-RECORD FROM WS-ROW-LINE(1:WS-WIDTH)
+                  PERFORM COMPARE-ROW
+                  WRITE SNAPSHOT-RECORD FROM WS-ROW-LINE(1:WS-WIDTH)
+                 ADD 1 TO WS-J
+              END-PERFORM
+              CLOSE SNAPSHOT-FILE
+              PERFORM PRINT-COMPARISON-SUMMARY
+          END-IF
+          END-IF.
+
+       LOOKUP-PIXEL-CHAR.
+               MOVE '?' TO WS-PIXEL-CHAR.
+               SET WS-PL-IDX TO 1.
+               SEARCH WS-PIXEL-LEGEND-ENTRY
+                   AT END
+                       DISPLAY 'WARNING: NO PIXEL LEGEND ENTRY FOR '
+                           WS-PIXEL
+                   WHEN WS-PL-VALUE(WS-PL-IDX) = WS-PIXEL
+                       MOVE WS-PL-CHAR(WS-PL-IDX) TO WS-PIXEL-CHAR
+               END-SEARCH.
+
+       PRINT-HEADER.
+               MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP.
+               DISPLAY '---- PROBE IMAGE DECODE RUN ----'.
+               DISPLAY 'SOURCE FILE:  ' WS-INPUT-FILENAME.
+               DISPLAY 'LAYERS:       ' WS-LAYER-COUNT
+                   '  (WS-SIZE=' WS-SIZE ')'.
+               DISPLAY 'RUN DATE/TIME: ' WS-RUN-TIMESTAMP.
+               DISPLAY '---------------------------------'.
+               MOVE SPACES TO WS-ROW-LINE.
+               STRING '---- PROBE IMAGE DECODE RUN ----' DELIMITED BY
+                   SIZE INTO WS-ROW-LINE.
+               WRITE REPORT-RECORD FROM WS-ROW-LINE.
+               MOVE SPACES TO WS-ROW-LINE.
+               STRING 'SOURCE FILE:  '
+                   FUNCTION TRIM(WS-INPUT-FILENAME) DELIMITED BY SIZE
+                   INTO WS-ROW-LINE.
+               WRITE REPORT-RECORD FROM WS-ROW-LINE.
+               MOVE SPACES TO WS-ROW-LINE.
+               STRING 'LAYERS: ' WS-LAYER-COUNT
+                   '  (WS-SIZE=' WS-SIZE ')' DELIMITED BY SIZE
+                   INTO WS-ROW-LINE.
+               WRITE REPORT-RECORD FROM WS-ROW-LINE.
+               MOVE SPACES TO WS-ROW-LINE.
+               STRING 'RUN DATE/TIME: ' WS-RUN-TIMESTAMP DELIMITED BY
+                   SIZE INTO WS-ROW-LINE.
+               WRITE REPORT-RECORD FROM WS-ROW-LINE.
+               MOVE SPACES TO WS-ROW-LINE.
+               STRING '---------------------------------' DELIMITED
+                   BY SIZE INTO WS-ROW-LINE.
+               WRITE REPORT-RECORD FROM WS-ROW-LINE.
+
+       VALIDATE-SIZE.
+               MOVE 'Y' TO WS-SIZE-VALID.
+               IF WS-SIZE = 0
+                   MOVE 'N' TO WS-SIZE-VALID
+                   DISPLAY 'ERROR: TRANSMISSION SIZE INVALID FOR FILE '
+                       WS-INPUT-FILENAME
+                   DISPLAY '  WS-SIZE=0 - EMPTY OR UNREADABLE'
+                       ' TRANSMISSION'
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   DIVIDE WS-SIZE BY WS-LAYER-SIZE GIVING WS-LAYER-COUNT
+                       REMAINDER WS-SIZE-REMAINDER
+                   IF WS-SIZE-REMAINDER NOT = 0
+                       MOVE 'N' TO WS-SIZE-VALID
+                       DISPLAY
+                           'ERROR: TRANSMISSION SIZE INVALID FOR FILE '
+                           WS-INPUT-FILENAME
+                       DISPLAY '  WS-SIZE=' WS-SIZE
+                           ' DOES NOT DIVIDE EVENLY INTO LAYER SIZE '
+                           WS-LAYER-SIZE
+                       MOVE 8 TO RETURN-CODE
+                   END-IF
+               END-IF.
+
+       LOAD-CONTROL.
+               OPEN INPUT CONTROL-FILE.
+               IF WS-CONTROL-STATUS NOT = '00'
+                   DISPLAY 'ERROR: CANNOT OPEN CONTROL FILE (STATUS='
+                       WS-CONTROL-STATUS ')'
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+               END-IF.
+               READ CONTROL-FILE INTO CONTROL-RECORD.
+               CLOSE CONTROL-FILE.
+               MOVE CTL-WIDTH TO WS-WIDTH.
+               MOVE CTL-HEIGHT TO WS-HEIGHT.
+               IF WS-WIDTH = 0 OR WS-HEIGHT = 0
+                   DISPLAY 'ERROR: CONTROL RECORD HAS A ZERO DIMENSION'
+                       ' (WIDTH=' WS-WIDTH ' HEIGHT=' WS-HEIGHT ')'
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+               END-IF.
+               MULTIPLY WS-WIDTH BY WS-HEIGHT GIVING WS-LAYER-SIZE.
 
        STORE.
-               MOVE WS-IMAGE TO WS-DIGITS(WS-SIZE).
-               ADD 1 TO WS-SIZE.
+               IF WS-SIZE >= 2000000
+                   DISPLAY 'ERROR: TRANSMISSION FOR FILE '
+                       WS-INPUT-FILENAME ' EXCEEDS MAXIMUM SUPPORTED'
+                       ' SIZE OF 2000000 DIGITS - TRUNCATING'
+                   MOVE 8 TO RETURN-CODE
+                   MOVE 'Y' TO WS-EOF
+               ELSE
+                   MOVE WS-IMAGE TO WS-DIGITS(WS-SIZE)
+                   ADD WS-IMAGE TO WS-CKPT-RUNNING-SUM
+                   ADD 1 TO WS-SIZE
+                   IF FUNCTION MOD(WS-SIZE, WS-CKPT-THRESHOLD) = 0
+                       PERFORM SAVE-CHECKPOINT
+                   END-IF
+               END-IF.
+
+       BUILD-CHECKPOINT-FILENAME.
+               MOVE SPACES TO WS-CHECKPOINT-FILENAME.
+               STRING 'checkpoint.' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-INPUT-FILENAME) DELIMITED BY SIZE
+                   INTO WS-CHECKPOINT-FILENAME.
+               MOVE SPACES TO WS-CKPT-META-FILENAME.
+               STRING FUNCTION TRIM(WS-CHECKPOINT-FILENAME)
+                   DELIMITED BY SIZE '.meta' DELIMITED BY SIZE
+                   INTO WS-CKPT-META-FILENAME.
+
+       RESTORE-CHECKPOINT.
+               MOVE 0 TO WS-RESUME-COUNT.
+               MOVE 0 TO WS-CKPT-RUNNING-SUM.
+               MOVE SPACE TO WS-CKPT-EOF.
+               OPEN INPUT CHECKPOINT-FILE.
+               IF WS-CKPT-STATUS = '00'
+                   PERFORM UNTIL WS-CKPT-EOF = 'Y'
+                       READ CHECKPOINT-FILE
+                           AT END MOVE 'Y' TO WS-CKPT-EOF
+                           NOT AT END
+                               MOVE CHECKPOINT-RECORD
+                                   TO WS-DIGITS(WS-RESUME-COUNT)
+                               ADD CHECKPOINT-RECORD
+                                   TO WS-CKPT-RUNNING-SUM
+                               ADD 1 TO WS-RESUME-COUNT
+                       END-READ
+                   END-PERFORM
+                   CLOSE CHECKPOINT-FILE
+                   IF WS-RESUME-COUNT > 0
+                       PERFORM VERIFY-CHECKPOINT-MARKER
+                       IF WS-CKPT-VALID = 'Y'
+                           DISPLAY 'RESUMING ' WS-INPUT-FILENAME
+                               ' FROM CHECKPOINT AT DIGIT '
+                               WS-RESUME-COUNT
+                       ELSE
+                           DISPLAY 'WARNING: CHECKPOINT FOR '
+                               WS-INPUT-FILENAME ' FAILED MARKER'
+                               ' VERIFICATION (STALE OR FOREIGN'
+                               ' CHECKPOINT) - DISCARDING AND'
+                               ' RESTARTING FROM DIGIT 0'
+                           MOVE 8 TO RETURN-CODE
+                           MOVE 0 TO WS-RESUME-COUNT
+                           MOVE 0 TO WS-CKPT-RUNNING-SUM
+                           PERFORM CLEAR-CHECKPOINT
+                       END-IF
+                   END-IF
+               ELSE
+                   CLOSE CHECKPOINT-FILE
+               END-IF.
+
+       VERIFY-CHECKPOINT-MARKER.
+               MOVE 'N' TO WS-CKPT-VALID.
+               MOVE 0 TO WS-CKPT-SAVED-COUNT.
+               MOVE 0 TO WS-CKPT-SAVED-SUM.
+               OPEN INPUT CKPT-META-FILE.
+               IF WS-CKPT-META-STATUS = '00'
+                   READ CKPT-META-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE CKPT-META-RECORD(1:7)
+                               TO WS-CKPT-SAVED-COUNT
+                           MOVE CKPT-META-RECORD(8:9)
+                               TO WS-CKPT-SAVED-SUM
+                           IF WS-CKPT-SAVED-COUNT = WS-RESUME-COUNT
+                                   AND WS-CKPT-SAVED-SUM
+                                       = WS-CKPT-RUNNING-SUM
+                               MOVE 'Y' TO WS-CKPT-VALID
+                           END-IF
+                   END-READ
+                   CLOSE CKPT-META-FILE
+               ELSE
+                   CLOSE CKPT-META-FILE
+               END-IF.
+
+       SAVE-CHECKPOINT.
+               OPEN OUTPUT CHECKPOINT-FILE.
+               MOVE 0 TO WS-CKPT-IDX.
+               PERFORM UNTIL WS-CKPT-IDX = WS-SIZE
+                   MOVE WS-DIGITS(WS-CKPT-IDX) TO CHECKPOINT-RECORD
+                   WRITE CHECKPOINT-RECORD
+                   ADD 1 TO WS-CKPT-IDX
+               END-PERFORM.
+               CLOSE CHECKPOINT-FILE.
+               MOVE WS-SIZE TO WS-CKPT-SAVED-COUNT.
+               MOVE WS-CKPT-RUNNING-SUM TO WS-CKPT-SAVED-SUM.
+               OPEN OUTPUT CKPT-META-FILE.
+               MOVE SPACES TO CKPT-META-RECORD.
+               STRING WS-CKPT-SAVED-COUNT WS-CKPT-SAVED-SUM
+                   DELIMITED BY SIZE INTO CKPT-META-RECORD.
+               WRITE CKPT-META-RECORD.
+               CLOSE CKPT-META-FILE.
+               DISPLAY 'CHECKPOINT SAVED FOR ' WS-INPUT-FILENAME
+                   ' AT DIGIT ' WS-SIZE.
+
+       CLEAR-CHECKPOINT.
+               CALL 'CBL_DELETE_FILE' USING WS-CHECKPOINT-FILENAME
+                   RETURNING WS-CKPT-DELETE-RC.
+               CALL 'CBL_DELETE_FILE' USING WS-CKPT-META-FILENAME
+                   RETURNING WS-CKPT-DELETE-RC.
+
+       BUILD-SNAPSHOT-FILENAME.
+               MOVE SPACES TO WS-SNAPSHOT-FILENAME.
+               STRING 'snapshot.' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-INPUT-FILENAME) DELIMITED BY SIZE
+                   INTO WS-SNAPSHOT-FILENAME.
+
+       LOAD-PRIOR-SNAPSHOT.
+               MOVE 'N' TO WS-PRIOR-SNAPSHOT-FOUND.
+               MOVE 0 TO WS-PRIOR-ROW-COUNT.
+               MOVE SPACE TO WS-SNAP-EOF.
+               OPEN INPUT SNAPSHOT-FILE.
+               IF WS-SNAP-STATUS = '00'
+                   MOVE 'Y' TO WS-PRIOR-SNAPSHOT-FOUND
+                   PERFORM UNTIL WS-SNAP-EOF = 'Y'
+                       READ SNAPSHOT-FILE
+                           AT END MOVE 'Y' TO WS-SNAP-EOF
+                           NOT AT END
+                               MOVE SNAPSHOT-RECORD TO
+                                   WS-PRIOR-GRID(WS-PRIOR-ROW-COUNT + 1)
+                               ADD 1 TO WS-PRIOR-ROW-COUNT
+                       END-READ
+                   END-PERFORM
+               END-IF.
+               CLOSE SNAPSHOT-FILE.
+
+       COMPARE-ROW.
+               IF WS-PRIOR-SNAPSHOT-FOUND = 'Y'
+                       AND WS-J < WS-PRIOR-ROW-COUNT
+                   MOVE 1 TO WS-CMP-COL
+                   PERFORM UNTIL WS-CMP-COL > WS-WIDTH
+                       IF WS-ROW-LINE(WS-CMP-COL:1) NOT =
+                               WS-PRIOR-GRID(WS-J + 1)(WS-CMP-COL:1)
+                           ADD 1 TO WS-DIFF-COUNT
+                           MOVE SPACES TO WS-DIFF-LINE
+                           STRING '  PIXEL CHANGED AT ROW ' WS-J
+                               ' COL ' WS-CMP-COL DELIMITED BY SIZE
+                               INTO WS-DIFF-LINE
+                           DISPLAY WS-DIFF-LINE
+                           WRITE REPORT-RECORD FROM WS-DIFF-LINE
+                       END-IF
+                       ADD 1 TO WS-CMP-COL
+                   END-PERFORM
+               END-IF.
+
+       PRINT-COMPARISON-SUMMARY.
+               MOVE SPACES TO WS-DIFF-LINE.
+               IF WS-PRIOR-SNAPSHOT-FOUND = 'Y'
+                   STRING 'IMAGE COMPARISON: ' WS-DIFF-COUNT
+                       ' PIXEL(S) CHANGED SINCE LAST RUN OF '
+                       FUNCTION TRIM(WS-INPUT-FILENAME)
+                       DELIMITED BY SIZE INTO WS-DIFF-LINE
+               ELSE
+                   STRING 'IMAGE COMPARISON: NO PRIOR SNAPSHOT FOR '
+                       FUNCTION TRIM(WS-INPUT-FILENAME)
+                       ' - BASELINE SAVED' DELIMITED BY SIZE
+                       INTO WS-DIFF-LINE
+               END-IF.
+               DISPLAY WS-DIFF-LINE.
+               WRITE REPORT-RECORD FROM WS-DIFF-LINE.
+
+       WRITE-TREND-RECORD.
+               COMPUTE WS-TREND-LAYER-NUM = WS-CHK-LAYER-IDX + 1.
+               MOVE SPACES TO WS-DIFF-LINE.
+               STRING FUNCTION TRIM(WS-RUN-TIMESTAMP) ' '
+                   FUNCTION TRIM(WS-INPUT-FILENAME)
+                   ' LAYER ' WS-TREND-LAYER-NUM
+                   ' ZEROS=' WS-ZERO-COUNT
+                   ' ONES=' WS-ONE-COUNT
+                   ' TWOS=' WS-TWO-COUNT
+                   DELIMITED BY SIZE INTO WS-DIFF-LINE.
+               DISPLAY WS-DIFF-LINE.
+               WRITE TREND-RECORD FROM WS-DIFF-LINE.
+
+       CHECKSUM-PASS.
+               MOVE 9999999 TO WS-MIN-ZERO-COUNT.
+               MOVE 0 TO WS-CHECKSUM.
+               MOVE 0 TO WS-MIN-ZERO-LAYER.
+               MOVE 0 TO WS-CHK-LAYER-IDX.
+               PERFORM UNTIL WS-CHK-LAYER-IDX = WS-LAYER-COUNT
+                   MOVE 0 TO WS-ZERO-COUNT
+                   MOVE 0 TO WS-ONE-COUNT
+                   MOVE 0 TO WS-TWO-COUNT
+                   MOVE 0 TO WS-CHK-DIGIT-IDX
+                   PERFORM UNTIL WS-CHK-DIGIT-IDX = WS-LAYER-SIZE
+                       MULTIPLY WS-CHK-LAYER-IDX BY WS-LAYER-SIZE
+                           GIVING WS-CHK-POINTER
+                       ADD WS-CHK-DIGIT-IDX TO WS-CHK-POINTER
+                       MOVE WS-DIGITS(WS-CHK-POINTER) TO WS-CHK-DIGIT
+                       EVALUATE WS-CHK-DIGIT
+                           WHEN 0 ADD 1 TO WS-ZERO-COUNT
+                           WHEN 1 ADD 1 TO WS-ONE-COUNT
+                           WHEN 2 ADD 1 TO WS-TWO-COUNT
+                       END-EVALUATE
+                       ADD 1 TO WS-CHK-DIGIT-IDX
+                   END-PERFORM
+                   PERFORM WRITE-TREND-RECORD
+                   IF WS-ZERO-COUNT < WS-MIN-ZERO-COUNT
+                       MOVE WS-ZERO-COUNT TO WS-MIN-ZERO-COUNT
+                       MULTIPLY WS-ONE-COUNT BY WS-TWO-COUNT
+                           GIVING WS-CHECKSUM
+                       MOVE WS-CHK-LAYER-IDX TO WS-MIN-ZERO-LAYER
+                   END-IF
+                   ADD 1 TO WS-CHK-LAYER-IDX
+               END-PERFORM.
+               ADD 1 TO WS-MIN-ZERO-LAYER.
+               DISPLAY 'TRANSMISSION CHECKSUM: ' WS-CHECKSUM
+                   ' (LAYER ' WS-MIN-ZERO-LAYER ' HAD FEWEST ZEROS)'.
