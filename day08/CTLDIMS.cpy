@@ -0,0 +1,4 @@
+      *> Probe image geometry control record: width x height, in
+      *> digits, of one layer (request 001).
+           05 CTL-WIDTH PIC 9(3).
+           05 CTL-HEIGHT PIC 9(3).
